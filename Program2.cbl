@@ -0,0 +1,268 @@
+       identification division.
+       program-id. A6-PartMasterUpdate.
+       author. Kaifkhan Vakil.
+       date-written. 2021-06-01.
+      *Program description
+      *This program reads the good-transaction file produced by
+      *A6-DataValidation (the Adds/Changes/Deletes that passed every
+      *edit) and posts them against the real part master file, so a
+      *clean validation run actually updates our part data instead of
+      *just reporting that it would have.
+
+       environment division.
+       configuration section.
+       input-output section.
+      *Declaring file control for input and output files.
+       file-control.
+           select good-trans-file
+           assign to "../../../A6-GOODTRANS.dat"
+           organization is line sequential.
+
+           select part-master
+           assign to "../../../PARTMSTR.dat"
+           organization is indexed
+           access mode is dynamic
+           record key is pm-part-number
+           file status is ws-pm-status.
+
+           select post-report
+           assign to "../../../A6-PartMasterUpdate.out".
+
+
+       data division.
+       file section.
+      *File declaration of the good-transaction file.  Same 24-byte
+      *layout A6-DataValidation uses for input-line.
+       fd good-trans-file
+           data record is gt-line
+           record contains 24 characters.
+       01 gt-line.
+         05 gt-maint-code               pic x.
+         05 gt-part-number              pic 9(3).
+         05 gt-part-description         pic x(10).
+         05 gt-unit-price               pic 9(2)v99.
+         05 gt-vendor-number.
+           10 gt-vendor-number-1        pic 9(1).
+           10 gt-vendor-number-5        pic 9(5).
+
+      *File declaration of the part master, keyed on part number.
+       fd part-master
+           data record is pm-part-record.
+       01 pm-part-record.
+         05 pm-part-number              pic 9(3).
+         05 pm-part-description         pic x(10).
+         05 pm-unit-price               pic 9(2)v99.
+         05 pm-vendor-number.
+           10 pm-vendor-number-1        pic 9(1).
+           10 pm-vendor-number-5        pic 9(5).
+         05 pm-last-maint-code          pic x.
+
+      *File declaration of the posting report.
+       fd post-report
+           data record is pr-line
+           record contains 50 characters.
+       01 pr-line                      pic x(50).
+
+       working-storage section.
+
+      *Declaring report headings.
+       01 ws-report-heading1.
+         05 filler                     pic x(15)   value
+         "Kaifkhan vakil,".
+         05 filler                     pic x(5)    value spaces.
+         05 filler                     pic x(22)   value
+         "Part Master Update Run".
+
+       01 ws-report-heading2.
+         05 filler                     pic x(6)    value "RECORD".
+         05 filler                     pic x(2)    value spaces.
+         05 filler                     pic x(30)   value
+         "PART NO.  ACTION  RESULT".
+
+       01 ws-detail-line.
+         05 filler                     pic x(2)    value spaces.
+         05 ws-record-number           pic 9(7).
+         05 filler                     pic x(4)    value spaces.
+         05 ws-detail-part-number      pic 9(3).
+         05 filler                     pic x(3)    value spaces.
+         05 ws-detail-action           pic x(6).
+         05 filler                     pic x(2)    value spaces.
+         05 ws-detail-result           pic x(20).
+
+       01 ws-summary-line1.
+         05 filler                     pic x(10)   value "TOTAL READ".
+         05 filler                     pic x(3)    value spaces.
+         05 ws-total-read              pic 9(7)    value 0.
+
+       01 ws-summary-line2.
+         05 filler                     pic x(11)   value "ADDS POSTED".
+         05 filler                     pic x(3)    value spaces.
+         05 ws-adds-posted             pic 9(7)    value 0.
+
+       01 ws-summary-line3.
+         05 filler                     pic x(14)   value
+         "CHANGES POSTED".
+         05 filler                     pic x(3)    value spaces.
+         05 ws-changes-posted          pic 9(7)    value 0.
+
+       01 ws-summary-line4.
+         05 filler                     pic x(14)   value
+         "DELETES POSTED".
+         05 filler                     pic x(3)    value spaces.
+         05 ws-deletes-posted          pic 9(7)    value 0.
+
+       01 ws-summary-line5.
+         05 filler                     pic x(15)   value
+         "POSTING REJECTS".
+         05 filler                     pic x(3)    value spaces.
+         05 ws-posting-rejects         pic 9(7)    value 0.
+
+      *this is the eof flag declaration.
+       01 ws-flags.
+         05 ws-eof-flag                pic x       value space.
+
+      *This is boolean constant to see the proper end of file.
+       01 ws-boolean-cnst.
+         05 ws-true-cnst               pic x       value "Y".
+         05 ws-false-cnst              pic x       value "N".
+
+       77 ws-pm-status                 pic xx      value spaces.
+       77 ws-record-count              pic 9(7)    value 0.
+
+       procedure division.
+       000-main.
+           move ws-false-cnst to ws-eof-flag.
+
+      *Opening the files.
+           open input good-trans-file.
+           perform 050-open-part-master.
+           open output post-report.
+
+           write pr-line from ws-report-heading1
+           before advancing 1 line.
+           write pr-line from ws-report-heading2
+           after advancing 2 lines.
+
+      *Reading the good-transaction file.
+           read good-trans-file
+           at end move ws-true-cnst to ws-eof-flag.
+
+           perform 100-post-transaction
+             until ws-eof-flag = ws-true-cnst.
+
+           perform 200-summary-line.
+
+      *Closing the files.
+           close good-trans-file.
+           close part-master.
+           close post-report.
+
+           goback.
+
+      *This paragraph opens the part master for update, creating it
+      *the first time the posting run finds it does not exist yet.
+       050-open-part-master.
+           open i-o part-master.
+           if ws-pm-status = "35"
+               open output part-master
+               close part-master
+               open i-o part-master
+           end-if.
+
+      *This paragraph posts one good transaction to the part master,
+      *according to its maintenance code.
+       100-post-transaction.
+           add 1 to ws-record-count.
+           move ws-record-count        to ws-record-number.
+           move gt-part-number         to ws-detail-part-number.
+
+           if (gt-maint-code equal 'A')
+               perform 110-post-add
+           end-if.
+           if (gt-maint-code equal 'C')
+               perform 120-post-change
+           end-if.
+           if (gt-maint-code equal 'D')
+               perform 130-post-delete
+           end-if.
+
+           write pr-line                from ws-detail-line
+             after advancing 1 line.
+
+           read good-trans-file
+           at end move ws-true-cnst to ws-eof-flag.
+
+      *This paragraph adds a brand new part to the master file.
+       110-post-add.
+           move "ADD"                  to ws-detail-action.
+           move gt-part-number         to pm-part-number.
+           move gt-part-description    to pm-part-description.
+           move gt-unit-price          to pm-unit-price.
+           move gt-vendor-number       to pm-vendor-number.
+           move gt-maint-code          to pm-last-maint-code.
+
+           write pm-part-record
+             invalid key
+               move "REJECTED-DUP"     to ws-detail-result
+               add 1                   to ws-posting-rejects
+             not invalid key
+               move "POSTED"           to ws-detail-result
+               add 1                   to ws-adds-posted
+           end-write.
+
+      *This paragraph applies a change to an existing part.
+       120-post-change.
+           move "CHANGE"               to ws-detail-action.
+           move gt-part-number         to pm-part-number.
+
+           read part-master
+             invalid key
+               move "REJECTED-NOTFND"  to ws-detail-result
+               add 1                   to ws-posting-rejects
+           end-read.
+
+           if (ws-pm-status = "00")
+               move gt-part-description    to pm-part-description
+               move gt-unit-price          to pm-unit-price
+               move gt-vendor-number       to pm-vendor-number
+               move gt-maint-code          to pm-last-maint-code
+               rewrite pm-part-record
+                 invalid key
+                   move "REJECTED-IO"  to ws-detail-result
+                   add 1               to ws-posting-rejects
+                 not invalid key
+                   move "POSTED"       to ws-detail-result
+                   add 1               to ws-changes-posted
+               end-rewrite
+           end-if.
+
+      *This paragraph removes a part from the master file.
+       130-post-delete.
+           move "DELETE"               to ws-detail-action.
+           move gt-part-number         to pm-part-number.
+
+           delete part-master
+             invalid key
+               move "REJECTED-NOTFND"  to ws-detail-result
+               add 1                   to ws-posting-rejects
+             not invalid key
+               move "POSTED"           to ws-detail-result
+               add 1                   to ws-deletes-posted
+           end-delete.
+
+      *Writing summary line.
+       200-summary-line.
+           move ws-record-count        to ws-total-read.
+
+           write pr-line    from ws-summary-line1
+             after advancing 2 lines.
+           write pr-line    from ws-summary-line2
+             after advancing 2 lines.
+           write pr-line    from ws-summary-line3
+             after advancing 2 lines.
+           write pr-line    from ws-summary-line4
+             after advancing 2 lines.
+           write pr-line    from ws-summary-line5
+             after advancing 2 lines.
+
+       end program A6-PartMasterUpdate.

@@ -9,6 +9,13 @@
 
        environment division.
        configuration section.
+      *A part description is free-form text, not a name -- it can
+      *carry digits and light punctuation ("10mm Bolt", "O-Ring") and
+      *still be perfectly legitimate, so the edit checks against this
+      *class instead of demanding it be pure alphabetic.
+       special-names.
+           class ws-valid-desc-class is "A" thru "Z", "a" thru "z",
+             "0" thru "9", space, "-", "/", ".", ",", "'".
        input-output section.
       *Declaring file control for input and output file. 
        file-control.
@@ -16,9 +23,52 @@
            assign to "../../../A6.dat"
            organization is line sequential.
 
-           select error-report 
+           select error-report
            assign to "../../../A6-DataValidation.out".
 
+      *Good transactions (clean Adds/Changes/Deletes) are written here
+      *so a downstream posting run can apply them to the part master
+      *without having to re-validate A6.dat itself.
+           select good-trans-file
+           assign to "../../../A6-GOODTRANS.dat"
+           organization is line sequential
+           file status is ws-gt-status.
+
+      *The vendor master is the real list of vendors we do business
+      *with, keyed by vendor number.  il-vendor-number is looked up
+      *here instead of being range-checked against a hardcoded series.
+           select vendor-master
+           assign to "../../../VENDORMSTR.dat"
+           organization is indexed
+           access mode is random
+           record key is vm-vendor-number
+           file status is ws-vm-status.
+
+      *Every record that fails an edit is written here in its
+      *original 24-byte layout, so data entry can pull just the bad
+      *rows for correction instead of re-scanning all of A6.dat.
+           select reject-file
+           assign to "../../../A6-REJECTS.dat"
+           organization is line sequential
+           file status is ws-rj-status.
+
+      *The audit file is a permanent record of every transaction this
+      *program ever processes, good or bad, long after the printed
+      *report has been purged.
+           select audit-file
+           assign to "../../../A6-AUDIT.dat"
+           organization is line sequential
+           file status is ws-au-status.
+
+      *The restart file carries the last ws-record-count checkpointed
+      *by a prior run, so a re-run can skip back up to where it left
+      *off instead of reprocessing the whole batch.  It may not exist
+      *the first time the job is run.
+           select optional restart-file
+           assign to "../../../A6-RESTART.dat"
+           organization is line sequential
+           file status is ws-rs-status.
+
 
        data division.
        file section. 
@@ -29,24 +79,96 @@
            record contains 24 characters.
        01 input-line.
          05 il-maint-code               pic x.
-               88 il-class-valid                   value 'A', 'C', 'D'. 
+               88 il-class-valid                   value 'A', 'C', 'D'.
+               88 il-trailer-rec                   value 'T'.
          05 il-part-number             pic 9(3).
          05 il-part-description        pic x(10).
          05 il-par-unit-price          pic 9(2)v99.
-               88 il-price-lss-50                  value 1.00 thru 
+               88 il-price-lss-50                  value 1.00 thru
                50.00.
+               88 il-price-premium-range           value 1.00 thru
+               99.99.
          05 il-vendor-number.
            10 vendor-number-1          pic 9(1).
-               88 vendor-number-less-3             value 1 thru 3.
            10 vendor-number-5          pic 9(5).
 
-      *File declaration of error report which will be displaying in 
+      *Trailer record, same 24-byte slot as a detail record, carrying
+      *the upstream extract's own count of how many detail records it
+      *produced, so a run can confirm it read every one of them.
+       01 trailer-record redefines input-line.
+         05 tr-code                    pic x.
+         05 tr-record-count            pic 9(7).
+         05 filler                     pic x(16).
+
+      *File declaration of error report which will be displaying in
       *our report. 
        fd error-report
            data record is error-line
            record contains 50 characters.
        01 error-line                   pic x(50).
 
+      *File declaration of the good-transaction file.  Same 24-byte
+      *layout as input-line so it can be read back with input-line's
+      *own record description.
+       fd good-trans-file
+           data record is good-trans-line
+           record contains 24 characters.
+       01 good-trans-line              pic x(24).
+
+      *File declaration of the vendor master.
+       fd vendor-master
+           data record is vm-vendor-record
+           record contains 27 characters.
+       01 vm-vendor-record.
+         05 vm-vendor-number.
+           10 vm-vendor-number-1       pic 9(1).
+           10 vm-vendor-number-5       pic 9(5).
+         05 vm-vendor-name             pic x(20).
+         05 vm-premium-flag            pic x.
+               88 vm-premium-vendor            value "Y".
+               88 vm-standard-vendor           value "N".
+
+      *File declaration of the reject file.
+       fd reject-file
+           data record is reject-line
+           record contains 24 characters.
+       01 reject-line                  pic x(24).
+
+      *File declaration of the audit file.
+       fd audit-file
+           data record is audit-line
+           record contains 52 characters.
+       01 audit-line.
+         05 au-record-number           pic 9(7).
+         05 au-maint-code              pic x.
+      *Alphanumeric, not numeric -- a record that failed the
+      *part-number-not-numeric edit can carry non-digit bytes here,
+      *and the audit trail needs to preserve exactly what was in the
+      *record rather than whatever a numeric MOVE would make of it.
+         05 au-part-number             pic x(3).
+         05 au-status                  pic x.
+               88 au-status-pass               value "P".
+               88 au-status-fail                value "F".
+         05 au-error-text              pic x(40).
+
+      *File declaration of the restart/checkpoint file.  Carries the
+      *good/bad counters and the seen-part bitmap alongside the record
+      *count, so a resumed run picks its totals -- and its duplicate
+      *part-number detection -- back up where the aborted run left
+      *off instead of only reconciling against the post-restart-point
+      *records.
+       fd restart-file
+           data record is restart-line
+           record contains 1042 characters.
+       01 restart-line.
+         05 restart-record-count       pic 9(7).
+         05 restart-good-count         pic 9(7).
+         05 restart-bad-count          pic 9(7).
+         05 restart-good-A-count       pic 9(7).
+         05 restart-good-C-count       pic 9(7).
+         05 restart-good-D-count       pic 9(7).
+         05 restart-part-seen-table    pic x(1000).
+
        working-storage section.
 
       *Declaring report headings which will display my name and 
@@ -82,7 +204,7 @@
 0     *This is the detail line which will be showing any false records 
        01 ws-detail-line.
          05 filler                     pic x(2)    value spaces.
-         05 ws-record-number pic 99.
+         05 ws-record-number pic 9(7).
          05 filler                     pic x(4)    value spaces.
          05 ws-file-line               pic x(24).
 
@@ -90,39 +212,39 @@
        01 ws-summary-line1.
          05 filler                     pic x(10)   value "TOTAL DATA".
          05 filler                     pic x(3)    value spaces.
-         05 ws-total-data              pic 99      value 0.
+         05 ws-total-data              pic 9(7)    value 0.
 
       *This is the summary line which will show the total good data
        01 ws-summary-line2.
          05 filler                     pic x(9)    value "GOOD DATA".
          05 filler                     pic x(3)    value spaces.
-         05 ws-good-data               pic 99      value 0.
+         05 ws-good-data               pic 9(7)    value 0.
 
       *This is the summary line which will show the total error data
        01 ws-summary-line3.
          05 filler                     pic x(8)    value "BAD DATA".
          05 filler                     pic x(3)    value spaces.
-         05 ws-bad-data                pic 99      value 0.
+         05 ws-bad-data                pic 9(7)    value 0.
 
       *This is the summary line which will show good adds of the file.
        01 ws-summary-line4.
          05 filler                     pic x(9)    value "GOOD ADDS".
          05 filler                     pic x(3)    value spaces.
-         05 ws-good-add                pic 99      value 0.
+         05 ws-good-add                pic 9(7)    value 0.
 
       *This is the summary line which will show good changes in the 
       *record.
        01 ws-summary-line5.
          05 filler                     pic x(12)   value "GOOD CHANGES".
          05 filler                     pic x(3)    value spaces.
-         05 ws-good-changes            pic 99      value 0.
+         05 ws-good-changes            pic 9(7)    value 0.
 
       *This is the summary line which will show deltes changes in the 
       *record.
        01 ws-summary-line6.
          05 filler                     pic x(12)   value "GOOD DELETES".
          05 filler                     pic x(3)    value spaces.
-         05 ws-good-deletes            pic 99      value 0.
+         05 ws-good-deletes            pic 9(7)    value 0.
 
       *This will show error line when there is any error in teh record.
        01 ws-error-line.
@@ -132,7 +254,62 @@
       *this is the eof flag declaration for paging.
        01 ws-flags.
          05 ws-eof-flag                pic x       value space.
-          
+
+      *This is the vendor-master lookup result for the record that is
+      *currently being edited.
+       01 ws-vendor-flags.
+         05 ws-vendor-found-flag       pic x       value space.
+               88 ws-vendor-found              value "Y".
+               88 ws-vendor-not-found          value "N".
+
+       77 ws-vm-status                 pic xx      value spaces.
+
+      *File status fields for the log files that a restarted run must
+      *append to (open extend) rather than truncate.
+       77 ws-gt-status                 pic xx      value spaces.
+       77 ws-rj-status                 pic xx      value spaces.
+       77 ws-au-status                 pic xx      value spaces.
+
+      *File status field for the restart/checkpoint file.  Status "35"
+      *on the initial read is a normal, expected condition (no prior
+      *checkpoint exists yet) and is not treated as an error; any other
+      *non-"00" status is a genuine I/O problem and is surfaced.
+       77 ws-rs-status                 pic xx      value spaces.
+
+      *This table remembers every part number added so far this run,
+      *so a second "A" transaction for the same part can be flagged.
+       01 ws-part-seen-table.
+         05 ws-part-seen-entry         pic x
+                                        occurs 1000 times
+                                        value "N".
+               88 ws-part-seen                 value "Y".
+
+       77 ws-part-index                pic 9(4)    value 0.
+
+      *This is the duplicate-part-number result for the record that
+      *is currently being edited.
+       01 ws-duplicate-flags.
+         05 ws-duplicate-found-flag    pic x       value "N".
+               88 ws-duplicate-found           value "Y".
+
+      *This is the tiered price-range result for the record that is
+      *currently being edited: premium vendors get a wider band than
+      *standard vendors.
+       01 ws-price-flags.
+         05 ws-price-ok-flag           pic x       value "N".
+               88 ws-price-ok                  value "Y".
+
+      *The audit outcome for the record currently being processed.
+       01 ws-audit-fields.
+         05 ws-audit-status            pic x       value spaces.
+         05 ws-audit-error-text        pic x(40)   value spaces.
+
+      *Checkpoint/restart working storage.
+       77 ws-restart-point             pic 9(7)    value 0.
+       77 ws-checkpoint-interval-cnst  pic 9(7)    value 1000.
+       77 ws-checkpoint-quotient       pic 9(7)    value 0.
+       77 ws-checkpoint-remainder      pic 9(7)    value 0.
+
       *This is boolean constant to see the proper end of file.
        01 ws-boolean-cnst.
          05 ws-true-cnst               pic x       value "Y".
@@ -149,9 +326,11 @@
          05 ws-error-text-4-cnst       pic x(40)   value
                              "DESCRIPTION MISSING        ".
          05 ws-error-text-5-cnst       pic x(40)   value
-                             "NON ALPHA IN DESC  ".
+                             "INVALID CHAR IN DESC  ".
          05 ws-error-text-6-cnst       pic x(40)   value
-                             "WRONG VENDOR SERIES  ".
+                             "VENDOR NOT ON FILE   ".
+         05 ws-error-text-7-cnst       pic x(40)   value
+                             "DUPLICATE PART NUMBER ".
 
       *These are the constants checking for the class 
        01 ws-class-cnst.
@@ -165,12 +344,41 @@
          05 ws-lines-per-page-cnst     pic 999     value 15.
       *
       *Contants for use of counting 
-       77 ws-record-count              pic 99      value 0.
-       77 ws-good-count                pic 99      value 0.
-       77 ws-bad-count                 pic 99      value 0.
-       77 ws-good-A-count              pic 99      value 0.
-       77 ws-good-C-count              pic 99      value 0.
-       77 ws-good-D-count              pic 99      value 0.
+       77 ws-record-count              pic 9(7)    value 0.
+       77 ws-good-count                pic 9(7)    value 0.
+       77 ws-bad-count                 pic 9(7)    value 0.
+       77 ws-good-A-count              pic 9(7)    value 0.
+       77 ws-good-C-count              pic 9(7)    value 0.
+       77 ws-good-D-count              pic 9(7)    value 0.
+
+      *The trailer's expected record count, and the result of
+      *balancing it against what was actually read.
+       77 ws-expected-record-count     pic 9(7)    value 0.
+       01 ws-balance-flags.
+         05 ws-balance-flag            pic x       value space.
+               88 ws-in-balance                value "Y".
+               88 ws-out-of-balance             value "N".
+
+      *This is the summary line which will show the balancing result.
+       01 ws-summary-line7.
+         05 filler                     pic x(14)   value
+         "BALANCE STATUS".
+         05 filler                     pic x(3)    value spaces.
+         05 ws-balance-status          pic x(14)   value spaces.
+
+      *This flags the whole run as suspect when too large a share of
+      *the batch turned out bad -- a sign of a corrupted extract.
+       77 ws-bad-percentage            pic 9(3)    value 0.
+       77 ws-bad-ratio-threshold-cnst  pic 9(3)    value 25.
+       01 ws-run-status-flags.
+         05 ws-run-suspect-flag        pic x       value "N".
+               88 ws-run-suspect               value "Y".
+
+      *This is the summary line which will show the run status.
+       01 ws-summary-line8.
+         05 filler                     pic x(10)   value "RUN STATUS".
+         05 filler                     pic x(3)    value spaces.
+         05 ws-run-status-text         pic x(14)   value spaces.
 
        procedure division.
        000-main.
@@ -179,25 +387,62 @@
       *Opening the files
            open input  input-file.
            open output error-report.
+           open input  vendor-master.
+
+      *The vendor and price edits are meaningless without a vendor
+      *master to look up against, so a missing/unopenable file has to
+      *stop the run cleanly instead of abending partway through.
+           if (ws-vm-status not = "00")
+               display "VENDOR MASTER FILE NOT AVAILABLE -- STATUS "
+                 ws-vm-status
+               close input-file
+               close error-report
+               move 16                 to return-code
+           else
+
+      *Picking up where a prior, abended run left off, if anything
+      *was checkpointed.  This has to happen before the good-trans,
+      *reject, and audit files are opened, since a restart needs to
+      *know whether to keep what an earlier, aborted run already
+      *wrote for the records up through the restart point instead of
+      *truncating it.
+               perform 050-read-restart-point
+               perform 055-open-log-files
 
       *Reading the files
-           read input-file 
-           at end move ws-true-cnst            to ws-eof-flag.
-           write error-line                    from ws-report-heading1
-           before advancing 1 line.
+               read input-file
+               at end move ws-true-cnst         to ws-eof-flag
+               end-read
+               write error-line                 from ws-report-heading1
+                 before advancing 1 line
       *processing the lines and output them
-           perform 100-process-input
-             until ws-eof-flag = ws-true-cnst.
-           
-      *     SUmmary line.  
-          perform 200-summary-line.
-           
-      *Closing the file.
-           close input-file.
-           close error-report.
+               perform 100-process-input
+                 until ws-eof-flag = ws-true-cnst
 
-           display "Press enter to continue".
-           accept return-code.
+      *     SUmmary line.
+               perform 200-summary-line
+
+      *The run finished clean, so the next run should start from the
+      *top again rather than restarting mid-file.
+               perform 160-reset-checkpoint
+
+      *Closing the file.
+               close input-file
+               close error-report
+               close good-trans-file
+               close reject-file
+               close audit-file
+               close vendor-master
+
+               display "Press enter to continue"
+               accept return-code
+
+      *A suspect run (too many bad records) must not look like a
+      *normal, clean exit to whatever scheduled the job.
+               if (ws-run-suspect)
+                   move 16              to return-code
+               end-if
+           end-if.
 
            goback.
 
@@ -205,18 +450,32 @@
       *and outputting them if there are any errors. 
        100-process-input.
 
-         
-           add 1 to ws-record-count.
-           if((il-par-unit-price 
-             not equal spaces))
+           if (il-trailer-rec)
+               perform 130-process-trailer
+           else
+           add 1 to ws-record-count
+           if (ws-record-count > ws-restart-point)
+               perform 110-lookup-vendor
+               move "N"                to ws-duplicate-found-flag
+               if (il-part-number is numeric)
+                   perform 120-check-duplicate-part
+               end-if
+               perform 140-determine-price-range
+      *A "D" (delete) record carries no real price/description/vendor
+      *data to edit -- the detail reporting below already skips those
+      *for a delete, so the pass/fail decision has to skip them here
+      *too, or a normal delete with a blank price would be flagged bad.
                if (il-part-number is not numeric) or (not il-class-valid
-                 ) or
-                 (il-par-unit-price is not numeric) or
-                 (not il-price-lss-50) or (il-part-description is equal
-                 spaces) or (not il-part-description is alphabetic) or
-                 (not vendor-number-less-3)
+                 ) or (ws-duplicate-found) or
+                 (not (il-maint-code is equal 'D') and
+                 ((il-par-unit-price is not numeric) or
+                 (not ws-price-ok) or (il-part-description is equal
+                 spaces) or (il-part-description is not
+                 ws-valid-desc-class) or
+                 (not ws-vendor-found)))
                  then
                    add 1               to ws-bad-count
+                   write reject-line       from input-line
                    add 1               to ws-line-count
                    if (ws-line-count > ws-lines-per-page-cnst or
                      ws-page-count =
@@ -259,9 +518,21 @@
 
                    end-if
 
+                   if (ws-duplicate-found)
+                       move ws-record-count        to ws-record-number
+                       if (error-line equals spaces)
+                           move input-line         to ws-file-line
+                           write error-line        from ws-detail-line
+                             after advancing 2 lines
+                       end-if
+                       move ws-error-text-7-cnst   to ws-error-code-desc
+                       write error-line            from ws-error-line
+                         after advancing 1 line
+                   end-if
+
                    if not (il-maint-code is equal 'D')
                        if (il-par-unit-price is not numeric) or not
-                         (il-price-lss-50) then
+                         (ws-price-ok) then
                            move ws-record-count    to ws-record-number
                            if (error-line equals spaces)
                                move input-line     to ws-file-line
@@ -288,7 +559,8 @@
                              after advancing 1 line
                        end-if
 
-                       if not (il-part-description is alphabetic)
+                       if (il-part-description is not
+                         ws-valid-desc-class)
                            move ws-record-count     to 
                            ws-record-number
                            if (error-line equals spaces)
@@ -302,7 +574,7 @@
                              after advancing 1 line
                        end-if
 
-                       if not (vendor-number-less-3)
+                       if not (ws-vendor-found)
                            move ws-record-count    to ws-record-number
                            if (error-line equals spaces)
                                move input-line     to ws-file-line
@@ -315,8 +587,11 @@
                              after advancing 1 line
                        end-if
                    end-if
-               end-if
+                   move "F"                to ws-audit-status
+                   move ws-error-code-desc to ws-audit-error-text
            else
+               move "P"                    to ws-audit-status
+               move spaces                 to ws-audit-error-text
                add 1 to ws-good-count
                if(il-maint-code equals 'A')
                    add 1 to ws-good-A-count
@@ -327,13 +602,187 @@
                if (il-maint-code equals 'D')
                    add 1 to ws-good-D-count
                end-if
+               if (il-maint-code equals 'A')
+                   move "Y"         to
+                     ws-part-seen-entry (ws-part-index)
+               end-if
+               write good-trans-line       from input-line
+           end-if
+           perform 145-write-audit-record
+           end-if
+
+      *Dropping a checkpoint every ws-checkpoint-interval-cnst records
+      *so a re-run can resume from here instead of from the top.
+           divide ws-record-count by ws-checkpoint-interval-cnst
+             giving ws-checkpoint-quotient
+             remainder ws-checkpoint-remainder
+           if (ws-checkpoint-remainder = zero)
+               perform 150-write-checkpoint
+           end-if
            end-if.
-           
-           
 
-              read input-file 
+              read input-file
               at end move ws-true-cnst to ws-eof-flag.
 
+      *This paragraph looks the record's vendor number up on the
+      *vendor master, so vendor validity no longer rides on a
+      *hardcoded numeric series.
+       110-lookup-vendor.
+           move il-vendor-number       to vm-vendor-number.
+           read vendor-master
+             invalid key
+               set ws-vendor-not-found to true
+             not invalid key
+               set ws-vendor-found     to true
+           end-read.
+
+      *This paragraph checks whether the current record's part number
+      *was already seen as a good "A" transaction earlier in this run.
+       120-check-duplicate-part.
+           compute ws-part-index = il-part-number + 1.
+           if (il-maint-code = "A") and (ws-part-seen (ws-part-index))
+               set ws-duplicate-found  to true
+           end-if.
+
+      *This paragraph decides which price band applies to the current
+      *record: premium vendors are allowed up to 99.99, standard
+      *vendors are held to the original 1.00 thru 50.00 band.
+       140-determine-price-range.
+           move "N"                    to ws-price-ok-flag.
+           if (il-par-unit-price is numeric)
+               if (ws-vendor-found) and (vm-premium-vendor)
+                   if (il-price-premium-range)
+                       set ws-price-ok to true
+                   end-if
+               else
+                   if (il-price-lss-50)
+                       set ws-price-ok to true
+                   end-if
+               end-if
+           end-if.
+
+      *This paragraph appends one audit entry for the record just
+      *processed, good or bad, to the permanent audit log.
+       145-write-audit-record.
+           move ws-record-count        to au-record-number.
+           move il-maint-code          to au-maint-code.
+           move il-part-number         to au-part-number.
+           move ws-audit-status        to au-status.
+           move ws-audit-error-text    to au-error-text.
+           write audit-line.
+
+      *This paragraph picks up the control count off the trailer
+      *record so 200-summary-line can balance it against what was
+      *actually read.
+       130-process-trailer.
+           move tr-record-count        to ws-expected-record-count.
+
+      *This paragraph picks up the last checkpointed record count and
+      *counters, if a restart file was left behind by a prior, abended
+      *run, so the resumed run's totals reconcile against the whole
+      *file instead of just the records it re-reads.
+       050-read-restart-point.
+           open input restart-file.
+
+      *Status "05" is the normal, expected condition for an optional
+      *file that does not exist yet -- the first time this job is
+      *ever run.  Anything else other than "00" is a genuine I/O
+      *problem reading a file that is supposed to be there.
+           if (ws-rs-status not = "00") and (ws-rs-status not = "05")
+               display "RESTART FILE I/O ERROR -- STATUS "
+                 ws-rs-status
+           end-if.
+
+           read restart-file
+             at end
+               move 0                       to ws-restart-point
+               move 0                       to ws-good-count
+               move 0                       to ws-bad-count
+               move 0                       to ws-good-A-count
+               move 0                       to ws-good-C-count
+               move 0                       to ws-good-D-count
+             not at end
+               move restart-record-count     to ws-restart-point
+               move restart-good-count       to ws-good-count
+               move restart-bad-count        to ws-bad-count
+               move restart-good-A-count     to ws-good-A-count
+               move restart-good-C-count     to ws-good-C-count
+               move restart-good-D-count     to ws-good-D-count
+               move restart-part-seen-table  to ws-part-seen-table
+           end-read.
+           close restart-file.
+
+      *This paragraph opens the good-trans, reject, and audit files.
+      *A restarted run must not discard what an earlier, aborted
+      *attempt already wrote for the records up through the restart
+      *point, so good-trans-file and reject-file open extend once
+      *there is a restart point to honor (and fall back to output the
+      *first time the file does not exist yet).  The audit log is
+      *permanent regardless of restart -- every run appends to it.
+       055-open-log-files.
+           if (ws-restart-point > 0)
+               open extend good-trans-file
+               if (ws-gt-status = "35")
+                   open output good-trans-file
+               end-if
+               open extend reject-file
+               if (ws-rj-status = "35")
+                   open output reject-file
+               end-if
+           else
+               open output good-trans-file
+               open output reject-file
+           end-if.
+
+           open extend audit-file.
+           if (ws-au-status = "35")
+               open output audit-file
+           end-if.
+
+      *This paragraph drops the current record count and counters to
+      *the restart file so a future run can resume from here.
+       150-write-checkpoint.
+           open output restart-file.
+           if (ws-rs-status not = "00")
+               display "RESTART FILE I/O ERROR -- STATUS "
+                 ws-rs-status
+           end-if.
+           move ws-record-count        to restart-record-count.
+           move ws-good-count          to restart-good-count.
+           move ws-bad-count           to restart-bad-count.
+           move ws-good-A-count        to restart-good-A-count.
+           move ws-good-C-count        to restart-good-C-count.
+           move ws-good-D-count        to restart-good-D-count.
+           move ws-part-seen-table     to restart-part-seen-table.
+           write restart-line.
+           if (ws-rs-status not = "00")
+               display "RESTART FILE I/O ERROR -- STATUS "
+                 ws-rs-status
+           end-if.
+           close restart-file.
+
+      *This paragraph clears the restart file at the end of a clean
+      *run, so the next run starts from the top of the file.
+       160-reset-checkpoint.
+           open output restart-file.
+           if (ws-rs-status not = "00")
+               display "RESTART FILE I/O ERROR -- STATUS "
+                 ws-rs-status
+           end-if.
+           move 0                      to restart-record-count.
+           move 0                      to restart-good-count.
+           move 0                      to restart-bad-count.
+           move 0                      to restart-good-A-count.
+           move 0                      to restart-good-C-count.
+           move 0                      to restart-good-D-count.
+           move spaces                 to restart-part-seen-table.
+           write restart-line.
+           if (ws-rs-status not = "00")
+               display "RESTART FILE I/O ERROR -- STATUS "
+                 ws-rs-status
+           end-if.
+           close restart-file.
+
       *Writing summary line.
        200-summary-line.
            move ws-record-count    to ws-total-data.
@@ -356,5 +805,37 @@
            write error-line    from ws-summary-line6
              after advancing 2 lines.
 
+      *Checking the trailer's control count against what was read.
+           if (ws-record-count = ws-expected-record-count)
+               set ws-in-balance        to true
+               move "IN BALANCE"        to ws-balance-status
+           else
+               set ws-out-of-balance    to true
+               move "OUT OF BALANCE"    to ws-balance-status
+           end-if.
+           write error-line    from ws-summary-line7
+             after advancing 2 lines.
+
+      *Checking the bad-record ratio against the allowed threshold.
+           if (ws-record-count > zero)
+               compute ws-bad-percentage =
+                 (ws-bad-count * 100) / ws-record-count
+           else
+               move 0                   to ws-bad-percentage
+           end-if.
+      *Comparing by cross-multiplication instead of against the
+      *truncated whole-number percentage above -- a true ratio of,
+      *say, 25.9% truncates to 25 and would otherwise slip under a
+      *25% threshold undetected.
+           if (ws-bad-count * 100) >
+             (ws-bad-ratio-threshold-cnst * ws-record-count)
+               set ws-run-suspect       to true
+               move "RUN SUSPECT"       to ws-run-status-text
+           else
+               move "RUN OK"            to ws-run-status-text
+           end-if.
+           write error-line    from ws-summary-line8
+             after advancing 2 lines.
+
 
        end program A6-DataValidation.
\ No newline at end of file
